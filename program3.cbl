@@ -2,28 +2,799 @@
        PROGRAM-ID. AVERAGE-CALCULATOR.
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INPUT-FILE ASSIGN TO "INFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-INPUT-STATUS.
+
+           SELECT PRINT-FILE ASSIGN TO "PRTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PRINT-STATUS.
+
+           SELECT REJECT-FILE ASSIGN TO "REJFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REJECT-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "CKPTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
+           SELECT AUDIT-FILE ASSIGN TO "AUDFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT EXTRACT-FILE ASSIGN TO "EXTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXTRACT-STATUS.
+
+           SELECT PRINT-TRUNC-FILE ASSIGN TO "PRTFILE.TRN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PRINT-TRN-STATUS.
+
+           SELECT REJECT-TRUNC-FILE ASSIGN TO "REJFILE.TRN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REJECT-TRN-STATUS.
+
+           SELECT AUDIT-TRUNC-FILE ASSIGN TO "AUDFILE.TRN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-TRN-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  INPUT-FILE
+           RECORDING MODE IS F.
+       01  INPUT-RECORD.
+           05 IN-REC-TYPE        PIC X(1).
+               88 IN-REC-IS-HEADER      VALUE "H".
+               88 IN-REC-IS-DETAIL      VALUE "D".
+           05 IN-REC-BODY.
+               10 IN-HDR-COUNT       PIC 9(4).
+               10 IN-HDR-ROUND-MODE  PIC X(1).
+               10 FILLER             PIC X(7).
+           05 IN-DETAIL-BODY REDEFINES IN-REC-BODY.
+               10 IN-DETAIL-GROUP-KEY PIC X(6).
+               10 IN-DETAIL-VALUE    PIC S9(4) SIGN LEADING SEPARATE.
+               10 FILLER             PIC X(1).
+           05 IN-DETAIL-RAW REDEFINES IN-REC-BODY.
+               10 FILLER             PIC X(6).
+               10 IN-DETAIL-RAW-TEXT PIC X(5).
+               10 FILLER             PIC X(1).
+
+       FD  PRINT-FILE
+           RECORDING MODE IS F.
+       01  PRINT-LINE            PIC X(80).
+
+       FD  REJECT-FILE
+           RECORDING MODE IS F.
+       01  REJECT-LINE           PIC X(80).
+
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F.
+       01  CHECKPOINT-RECORD.
+           05 CKPT-RECORDS-READ      PIC 9(6).
+           05 CKPT-VALID-COUNT       PIC 9(6).
+           05 CKPT-REJECT-COUNT      PIC 9(6).
+           05 CKPT-TOTAL             PIC S9(9).
+           05 CKPT-SUM-OF-SQUARES    PIC S9(13).
+           05 CKPT-MIN-VALUE         PIC S9(4).
+           05 CKPT-MAX-VALUE         PIC S9(4).
+           05 CKPT-ROUND-MODE        PIC X(1).
+           05 CKPT-GROUP-KEY         PIC X(6).
+           05 CKPT-GROUP-TOTAL       PIC S9(9).
+           05 CKPT-GROUP-COUNT       PIC 9(6).
+           05 CKPT-RUN-ID            PIC X(14).
+           05 CKPT-PRINT-LINES       PIC 9(6).
+           05 CKPT-REJECT-LINES      PIC 9(6).
+           05 CKPT-AUDIT-LINES       PIC 9(6).
+
+       FD  AUDIT-FILE
+           RECORDING MODE IS F.
+       01  AUDIT-RECORD.
+           05 AUD-TIMESTAMP      PIC X(21).
+           05 AUD-RUN-ID         PIC X(14).
+           05 AUD-REC-TYPE       PIC X(1).
+           05 AUD-SEQ-NUM        PIC 9(6).
+           05 AUD-GROUP-KEY      PIC X(6).
+           05 AUD-VALUE          PIC S9(4) SIGN LEADING SEPARATE.
+           05 AUD-RUNNING-TOTAL  PIC S9(9) SIGN LEADING SEPARATE.
+           05 AUD-VALID-COUNT    PIC 9(6).
+           05 AUD-AVERAGE        PIC S9(7)V99 SIGN LEADING SEPARATE.
+
+       FD  EXTRACT-FILE
+           RECORDING MODE IS F.
+       01  EXTRACT-RECORD.
+           05 EXT-RUN-ID         PIC X(14).
+           05 EXT-RUN-DATE.
+               10 EXT-RUN-YEAR      PIC 9(4).
+               10 EXT-RUN-MONTH     PIC 9(2).
+               10 EXT-RUN-DAY       PIC 9(2).
+           05 EXT-AVERAGE        PIC S9(7)V99 SIGN LEADING SEPARATE.
+           05 EXT-TOTAL          PIC S9(9) SIGN LEADING SEPARATE.
+           05 EXT-INPUT-COUNT    PIC 9(6).
+
+       FD  PRINT-TRUNC-FILE
+           RECORDING MODE IS F.
+       01  PRINT-TRUNC-LINE      PIC X(80).
+
+       FD  REJECT-TRUNC-FILE
+           RECORDING MODE IS F.
+       01  REJECT-TRUNC-LINE     PIC X(80).
+
+       FD  AUDIT-TRUNC-FILE
+           RECORDING MODE IS F.
+       01  AUDIT-TRUNC-RECORD    PIC X(79).
+
        WORKING-STORAGE SECTION.
-       01 NUM1          PIC 9(4) VALUE 0.
-       01 NUM2          PIC 9(4) VALUE 0.
-       01 NUM3          PIC 9(4) VALUE 0.
-       01 SUM           PIC 9(5) VALUE 0.
-       01 AVERAGE       PIC 9V99 VALUE 0.
+       01  WS-INPUT-STATUS      PIC X(2) VALUE "00".
+           88 WS-INPUT-OK             VALUE "00".
+           88 WS-INPUT-EOF            VALUE "10".
+
+       01  WS-PRINT-STATUS      PIC X(2) VALUE "00".
+           88 WS-PRINT-OK             VALUE "00".
+
+       01  WS-REJECT-STATUS     PIC X(2) VALUE "00".
+           88 WS-REJECT-OK            VALUE "00".
+
+       01  WS-CKPT-STATUS       PIC X(2) VALUE "00".
+           88 WS-CKPT-OK               VALUE "00".
+           88 WS-CKPT-NOT-FOUND        VALUE "35".
+
+       01  WS-CKPT-OPEN-SW      PIC X(1) VALUE "N".
+           88 WS-CKPT-OPEN-OK          VALUE "Y".
+
+       01  WS-AUDIT-STATUS      PIC X(2) VALUE "00".
+           88 WS-AUDIT-OK              VALUE "00".
+           88 WS-AUDIT-NOT-FOUND       VALUE "35".
+
+       01  WS-EXTRACT-STATUS    PIC X(2) VALUE "00".
+           88 WS-EXTRACT-OK            VALUE "00".
+
+       01  WS-EXTRACT-OPEN-SW   PIC X(1) VALUE "N".
+           88 WS-EXTRACT-OPENED       VALUE "Y".
+
+       01  WS-PRINT-TRN-STATUS  PIC X(2) VALUE "00".
+           88 WS-PRINT-TRN-OK          VALUE "00".
+
+       01  WS-REJECT-TRN-STATUS PIC X(2) VALUE "00".
+           88 WS-REJECT-TRN-OK         VALUE "00".
+
+       01  WS-AUDIT-TRN-STATUS  PIC X(2) VALUE "00".
+           88 WS-AUDIT-TRN-OK          VALUE "00".
+
+       01  WS-AUDIT-COUNT-EOF-SW PIC X(1) VALUE "N".
+           88 WS-AUDIT-COUNT-DONE     VALUE "Y".
+
+       01  WS-EOF-SW            PIC X(1) VALUE "N".
+           88 END-OF-INPUT            VALUE "Y".
+
+       01  WS-ROUND-MODE        PIC X(1) VALUE "R".
+           88 WS-ROUND-AVERAGE        VALUE "R".
+           88 WS-TRUNCATE-AVERAGE     VALUE "T".
+
+       01  WS-DETAIL-IDX        PIC 9(4) VALUE 0.
+
+       01  TOTAL         PIC S9(9) VALUE 0.
+       01  AVERAGE       PIC S9(7)V99 VALUE 0.
+
+       01  WS-SUM-OF-SQUARES    PIC S9(13) VALUE 0.
+       01  WS-MIN-VALUE         PIC S9(4) VALUE 0.
+       01  WS-MAX-VALUE         PIC S9(4) VALUE 0.
+       01  WS-VARIANCE          PIC S9(9)V9999 VALUE 0.
+       01  WS-STD-DEV           PIC S9(7)V9999 VALUE 0.
+       01  WS-EXACT-AVERAGE     PIC S9(7)V9999 VALUE 0.
+
+       01  WS-CURRENT-GROUP-KEY PIC X(6) VALUE SPACES.
+       01  WS-GROUP-TOTAL       PIC S9(9) VALUE 0.
+       01  WS-GROUP-COUNT       PIC 9(6) VALUE 0.
+       01  WS-GROUP-AVERAGE     PIC S9(7)V99 VALUE 0.
+
+       01  WS-EXPECTED-COUNT    PIC 9(4) VALUE 0.
+       01  WS-RECORDS-READ      PIC 9(6) VALUE 0.
+       01  WS-VALID-COUNT       PIC 9(6) VALUE 0.
+       01  WS-REJECT-COUNT      PIC 9(6) VALUE 0.
+       01  WS-FIRST-VALUE-SW    PIC X(1) VALUE "Y".
+           88 WS-FIRST-VALUE           VALUE "Y".
+
+       01  WS-CHECKPOINT-INTERVAL     PIC 9(4) VALUE 500.
+       01  WS-RESTART-SW              PIC X(1) VALUE "N".
+           88 WS-RESTART-REQUESTED         VALUE "Y".
+       01  WS-RESTART-RECORDS-READ    PIC 9(6) VALUE 0.
+
+       01  WS-PRINT-LINES-WRITTEN     PIC 9(6) VALUE 0.
+       01  WS-REJECT-LINES-WRITTEN    PIC 9(6) VALUE 0.
+       01  WS-AUDIT-LINES-WRITTEN     PIC 9(6) VALUE 0.
+       01  WS-TRUNC-IDX               PIC 9(6) VALUE 0.
+
+       01  WS-PRTFILE-NAME            PIC X(20) VALUE "PRTFILE".
+       01  WS-PRTFILE-TRN-NAME        PIC X(20) VALUE "PRTFILE.TRN".
+       01  WS-REJFILE-NAME            PIC X(20) VALUE "REJFILE".
+       01  WS-REJFILE-TRN-NAME        PIC X(20) VALUE "REJFILE.TRN".
+       01  WS-AUDFILE-NAME            PIC X(20) VALUE "AUDFILE".
+       01  WS-AUDFILE-TRN-NAME        PIC X(20) VALUE "AUDFILE.TRN".
+       01  WS-FILE-OP-RC              PIC S9(9) COMP-5.
+
+       01  WS-REJECT-DETAIL-LINE.
+           05 FILLER             PIC X(4)  VALUE "REC ".
+           05 REJ-SEQ-NUM        PIC ZZZ9.
+           05 FILLER             PIC X(4)  VALUE "  V ".
+           05 REJ-RAW-TEXT       PIC X(5).
+           05 FILLER             PIC X(4)  VALUE SPACES.
+           05 REJ-REASON         PIC X(30).
+           05 FILLER             PIC X(29) VALUE SPACES.
+
+       01  WS-REJECT-TOTAL-LINE.
+           05 FILLER          PIC X(21) VALUE "REJECTED RECORDS...: ".
+           05 REJ-TOT-COUNT   PIC ZZZ9.
+           05 FILLER          PIC X(55) VALUE SPACES.
+
+       01  WS-RUN-DATE.
+           05 WS-RUN-YEAR        PIC 9(4).
+           05 WS-RUN-MONTH       PIC 9(2).
+           05 WS-RUN-DAY         PIC 9(2).
+
+       01  WS-CURRENT-DATE-TIME  PIC X(21).
+       01  WS-RUN-ID             PIC X(14).
+
+       01  WS-REPORT-HEADER-1.
+           05 FILLER             PIC X(10) VALUE "RUN DATE: ".
+           05 HDR-RUN-MONTH      PIC 9(2).
+           05 FILLER             PIC X(1)  VALUE "/".
+           05 HDR-RUN-DAY        PIC 9(2).
+           05 FILLER             PIC X(1)  VALUE "/".
+           05 HDR-RUN-YEAR       PIC 9(4).
+           05 FILLER             PIC X(20) VALUE SPACES.
+           05 FILLER             PIC X(30)
+               VALUE "AVERAGE CALCULATOR REPORT".
+
+       01  WS-DETAIL-LINE.
+           05 FILLER             PIC X(4)  VALUE "SEQ ".
+           05 DTL-SEQ-NUM        PIC ZZZ9.
+           05 FILLER             PIC X(4)  VALUE "  V ".
+           05 DTL-VALUE          PIC -(4)9.
+           05 FILLER             PIC X(56) VALUE SPACES.
+
+       01  WS-GROUP-LINE.
+           05 FILLER             PIC X(14) VALUE "GROUP.......: ".
+           05 GRP-KEY            PIC X(6).
+           05 FILLER             PIC X(4)  VALUE SPACES.
+           05 FILLER             PIC X(14) VALUE "COUNT.......: ".
+           05 GRP-COUNT          PIC ZZZ9.
+           05 FILLER             PIC X(4)  VALUE SPACES.
+           05 FILLER             PIC X(14) VALUE "AVERAGE.....: ".
+           05 GRP-AVERAGE        PIC -(5)9.99.
+
+       01  WS-TOTAL-LINE.
+           05 FILLER             PIC X(14) VALUE "COUNT.......: ".
+           05 TOT-COUNT          PIC ZZZ9.
+           05 FILLER             PIC X(4)  VALUE SPACES.
+           05 FILLER             PIC X(14) VALUE "TOTAL.......: ".
+           05 TOT-SUM            PIC -(7)9.
+           05 FILLER             PIC X(4)  VALUE SPACES.
+           05 FILLER             PIC X(14) VALUE "AVERAGE.....: ".
+           05 TOT-AVERAGE        PIC -(5)9.99.
+
+       01  WS-STATS-LINE.
+           05 FILLER             PIC X(14) VALUE "MINIMUM.....: ".
+           05 STAT-MIN           PIC -(4)9.
+           05 FILLER             PIC X(4)  VALUE SPACES.
+           05 FILLER             PIC X(14) VALUE "MAXIMUM.....: ".
+           05 STAT-MAX           PIC -(4)9.
+           05 FILLER             PIC X(4)  VALUE SPACES.
+           05 FILLER             PIC X(14) VALUE "STD DEV.....: ".
+           05 STAT-STD-DEV       PIC -(5)9.9999.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           DISPLAY "Enter the first number: " WITH NO ADVANCING.
-           ACCEPT NUM1.
-           DISPLAY "Enter the second number: " WITH NO ADVANCING.
-           ACCEPT NUM2.
-           DISPLAY "Enter the third number: " WITH NO ADVANCING.
-           ACCEPT NUM3.
+           PERFORM LOAD-CHECKPOINT.
+           PERFORM ESTABLISH-RUN-ID.
+           PERFORM OPEN-AUDIT-LOG.
+
+           OPEN INPUT INPUT-FILE.
+           IF NOT WS-INPUT-OK
+               DISPLAY "AVERAGE-CALCULATOR: UNABLE TO OPEN INPUT-FILE "
+                   "- STATUS " WS-INPUT-STATUS " - RUN TERMINATED"
+               SET END-OF-INPUT TO TRUE
+           END-IF.
+
+           IF WS-RESTART-REQUESTED
+               PERFORM TRUNCATE-PRINT-FILE
+               PERFORM TRUNCATE-REJECT-FILE
+               OPEN EXTEND PRINT-FILE
+               OPEN EXTEND REJECT-FILE
+           ELSE
+               OPEN OUTPUT PRINT-FILE
+               OPEN OUTPUT REJECT-FILE
+           END-IF.
+
+           IF NOT WS-PRINT-OK
+               DISPLAY "AVERAGE-CALCULATOR: UNABLE TO OPEN PRINT-FILE "
+                   "- STATUS " WS-PRINT-STATUS " - RUN TERMINATED"
+               SET END-OF-INPUT TO TRUE
+           END-IF.
+
+           IF NOT WS-REJECT-OK
+               DISPLAY "AVERAGE-CALCULATOR: UNABLE TO OPEN REJECT-FILE "
+                   "- STATUS " WS-REJECT-STATUS " - RUN TERMINATED"
+               SET END-OF-INPUT TO TRUE
+           END-IF.
+
+           IF NOT WS-RESTART-REQUESTED
+               PERFORM WRITE-REPORT-HEADER
+               PERFORM WRITE-REJECT-HEADER
+           END-IF.
+
+           IF NOT END-OF-INPUT
+               READ INPUT-FILE
+                   AT END
+                       SET END-OF-INPUT TO TRUE
+               END-READ
+           END-IF.
+
+           IF NOT END-OF-INPUT AND NOT IN-REC-IS-HEADER
+               DISPLAY "AVERAGE-CALCULATOR: FIRST RECORD IS NOT A "
+                   "VALID HEADER RECORD - RUN TERMINATED"
+               SET END-OF-INPUT TO TRUE
+           END-IF.
+
+           IF NOT END-OF-INPUT
+               MOVE IN-HDR-COUNT TO WS-EXPECTED-COUNT
+               IF NOT WS-RESTART-REQUESTED
+                   MOVE IN-HDR-ROUND-MODE TO WS-ROUND-MODE
+                   IF NOT WS-ROUND-AVERAGE AND NOT WS-TRUNCATE-AVERAGE
+                       MOVE "R" TO WS-ROUND-MODE
+                   END-IF
+               END-IF
+               PERFORM LOAD-NUMBER-TABLE
+           END-IF.
+
+           CLOSE INPUT-FILE.
+
+           IF WS-REJECT-COUNT > 0
+               PERFORM WRITE-REJECT-TOTAL
+           END-IF.
+           CLOSE REJECT-FILE.
+
+           IF WS-VALID-COUNT > 0
+               IF WS-GROUP-COUNT > 0
+                   PERFORM WRITE-GROUP-SUBTOTAL-LINE
+               END-IF
+               MOVE SPACES TO PRINT-LINE
+               WRITE PRINT-LINE
+               ADD 1 TO WS-PRINT-LINES-WRITTEN
+               PERFORM COMPUTE-AVERAGE
+               PERFORM COMPUTE-STATISTICS
+               PERFORM WRITE-CONTROL-TOTAL
+               PERFORM WRITE-STATISTICS-LINE
+               PERFORM WRITE-AUDIT-SUMMARY
+               PERFORM WRITE-EXTRACT-RECORD
+           END-IF.
+
+           CLOSE PRINT-FILE.
+           CLOSE AUDIT-FILE.
+           IF WS-EXTRACT-OPENED
+               CLOSE EXTRACT-FILE
+           END-IF.
+
+           PERFORM CLEAR-CHECKPOINT.
+
+           STOP RUN.
+
+       LOAD-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE.
+           MOVE "N" TO WS-CKPT-OPEN-SW.
+           IF WS-CKPT-OK
+               MOVE "Y" TO WS-CKPT-OPEN-SW
+               READ CHECKPOINT-FILE
+                   AT END
+                       SET WS-CKPT-NOT-FOUND TO TRUE
+               END-READ
+           END-IF.
+           IF WS-CKPT-OK
+               SET WS-RESTART-REQUESTED TO TRUE
+               MOVE CKPT-RECORDS-READ   TO WS-RESTART-RECORDS-READ
+               MOVE CKPT-RECORDS-READ   TO WS-RECORDS-READ
+               MOVE CKPT-VALID-COUNT    TO WS-VALID-COUNT
+               MOVE CKPT-REJECT-COUNT   TO WS-REJECT-COUNT
+               MOVE CKPT-TOTAL          TO TOTAL
+               MOVE CKPT-SUM-OF-SQUARES TO WS-SUM-OF-SQUARES
+               MOVE CKPT-MIN-VALUE      TO WS-MIN-VALUE
+               MOVE CKPT-MAX-VALUE      TO WS-MAX-VALUE
+               MOVE CKPT-ROUND-MODE     TO WS-ROUND-MODE
+               MOVE CKPT-GROUP-KEY      TO WS-CURRENT-GROUP-KEY
+               MOVE CKPT-GROUP-TOTAL    TO WS-GROUP-TOTAL
+               MOVE CKPT-GROUP-COUNT    TO WS-GROUP-COUNT
+               MOVE CKPT-RUN-ID         TO WS-RUN-ID
+               MOVE CKPT-PRINT-LINES    TO WS-PRINT-LINES-WRITTEN
+               MOVE CKPT-REJECT-LINES   TO WS-REJECT-LINES-WRITTEN
+               MOVE CKPT-AUDIT-LINES    TO WS-AUDIT-LINES-WRITTEN
+               IF WS-VALID-COUNT > 0
+                   MOVE "N" TO WS-FIRST-VALUE-SW
+               END-IF
+           END-IF.
+           IF WS-CKPT-OPEN-OK
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           IF NOT WS-CKPT-OK
+               DISPLAY "AVERAGE-CALCULATOR: UNABLE TO OPEN CKPTFILE "
+                   "- STATUS " WS-CKPT-STATUS " - RUN TERMINATED"
+               STOP RUN
+           END-IF.
+           MOVE WS-RECORDS-READ   TO CKPT-RECORDS-READ.
+           MOVE WS-VALID-COUNT    TO CKPT-VALID-COUNT.
+           MOVE WS-REJECT-COUNT   TO CKPT-REJECT-COUNT.
+           MOVE TOTAL             TO CKPT-TOTAL.
+           MOVE WS-SUM-OF-SQUARES TO CKPT-SUM-OF-SQUARES.
+           MOVE WS-MIN-VALUE      TO CKPT-MIN-VALUE.
+           MOVE WS-MAX-VALUE      TO CKPT-MAX-VALUE.
+           MOVE WS-ROUND-MODE     TO CKPT-ROUND-MODE.
+           MOVE WS-CURRENT-GROUP-KEY TO CKPT-GROUP-KEY.
+           MOVE WS-GROUP-TOTAL    TO CKPT-GROUP-TOTAL.
+           MOVE WS-GROUP-COUNT    TO CKPT-GROUP-COUNT.
+           MOVE WS-RUN-ID         TO CKPT-RUN-ID.
+           MOVE WS-PRINT-LINES-WRITTEN  TO CKPT-PRINT-LINES.
+           MOVE WS-REJECT-LINES-WRITTEN TO CKPT-REJECT-LINES.
+           MOVE WS-AUDIT-LINES-WRITTEN  TO CKPT-AUDIT-LINES.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
+
+       ESTABLISH-RUN-ID.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME.
+           IF WS-RESTART-REQUESTED
+               MOVE WS-RUN-ID(1:4) TO WS-RUN-YEAR
+               MOVE WS-RUN-ID(5:2) TO WS-RUN-MONTH
+               MOVE WS-RUN-ID(7:2) TO WS-RUN-DAY
+           ELSE
+               MOVE WS-CURRENT-DATE-TIME(1:4)  TO WS-RUN-YEAR
+               MOVE WS-CURRENT-DATE-TIME(5:2)  TO WS-RUN-MONTH
+               MOVE WS-CURRENT-DATE-TIME(7:2)  TO WS-RUN-DAY
+               MOVE WS-CURRENT-DATE-TIME(1:14) TO WS-RUN-ID
+           END-IF.
+
+       OPEN-AUDIT-LOG.
+           IF WS-RESTART-REQUESTED
+               PERFORM TRUNCATE-AUDIT-FILE
+           ELSE
+               PERFORM COUNT-AUDIT-LINES
+           END-IF.
+           OPEN EXTEND AUDIT-FILE.
+           IF WS-AUDIT-NOT-FOUND
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
+           IF NOT WS-AUDIT-OK
+               DISPLAY "AVERAGE-CALCULATOR: UNABLE TO OPEN AUDFILE "
+                   "- STATUS " WS-AUDIT-STATUS " - RUN TERMINATED"
+               STOP RUN
+           END-IF.
+
+       COUNT-AUDIT-LINES.
+           MOVE 0 TO WS-AUDIT-LINES-WRITTEN.
+           MOVE "N" TO WS-AUDIT-COUNT-EOF-SW.
+           OPEN INPUT AUDIT-FILE.
+           IF WS-AUDIT-OK
+               PERFORM UNTIL WS-AUDIT-COUNT-DONE
+                   READ AUDIT-FILE
+                       AT END
+                           SET WS-AUDIT-COUNT-DONE TO TRUE
+                   END-READ
+                   IF NOT WS-AUDIT-COUNT-DONE
+                       ADD 1 TO WS-AUDIT-LINES-WRITTEN
+                   END-IF
+               END-PERFORM
+               CLOSE AUDIT-FILE
+           END-IF.
+
+       WRITE-AUDIT-DETAIL.
+           MOVE SPACES TO AUDIT-RECORD.
+           MOVE WS-CURRENT-DATE-TIME TO AUD-TIMESTAMP.
+           MOVE WS-RUN-ID            TO AUD-RUN-ID.
+           MOVE "D"                  TO AUD-REC-TYPE.
+           MOVE WS-VALID-COUNT       TO AUD-SEQ-NUM.
+           MOVE IN-DETAIL-GROUP-KEY  TO AUD-GROUP-KEY.
+           MOVE IN-DETAIL-VALUE      TO AUD-VALUE.
+           MOVE TOTAL                TO AUD-RUNNING-TOTAL.
+           MOVE WS-VALID-COUNT       TO AUD-VALID-COUNT.
+           MOVE 0                    TO AUD-AVERAGE.
+           WRITE AUDIT-RECORD.
+           ADD 1 TO WS-AUDIT-LINES-WRITTEN.
+
+       WRITE-AUDIT-SUMMARY.
+           MOVE SPACES TO AUDIT-RECORD.
+           MOVE WS-CURRENT-DATE-TIME TO AUD-TIMESTAMP.
+           MOVE WS-RUN-ID            TO AUD-RUN-ID.
+           MOVE "S"                  TO AUD-REC-TYPE.
+           MOVE WS-VALID-COUNT       TO AUD-SEQ-NUM.
+           MOVE SPACES               TO AUD-GROUP-KEY.
+           MOVE 0                    TO AUD-VALUE.
+           MOVE TOTAL                TO AUD-RUNNING-TOTAL.
+           MOVE WS-VALID-COUNT       TO AUD-VALID-COUNT.
+           MOVE AVERAGE              TO AUD-AVERAGE.
+           WRITE AUDIT-RECORD.
+           ADD 1 TO WS-AUDIT-LINES-WRITTEN.
+
+       WRITE-EXTRACT-RECORD.
+           OPEN OUTPUT EXTRACT-FILE.
+           IF NOT WS-EXTRACT-OK
+               DISPLAY "AVERAGE-CALCULATOR: UNABLE TO OPEN EXTFILE "
+                   "- STATUS " WS-EXTRACT-STATUS " - EXTRACT SKIPPED"
+           ELSE
+               SET WS-EXTRACT-OPENED TO TRUE
+               MOVE SPACES TO EXTRACT-RECORD
+               MOVE WS-RUN-ID      TO EXT-RUN-ID
+               MOVE WS-RUN-YEAR    TO EXT-RUN-YEAR
+               MOVE WS-RUN-MONTH   TO EXT-RUN-MONTH
+               MOVE WS-RUN-DAY     TO EXT-RUN-DAY
+               MOVE AVERAGE        TO EXT-AVERAGE
+               MOVE TOTAL          TO EXT-TOTAL
+               MOVE WS-VALID-COUNT TO EXT-INPUT-COUNT
+               WRITE EXTRACT-RECORD
+           END-IF.
+
+       LOAD-NUMBER-TABLE.
+           PERFORM VARYING WS-DETAIL-IDX FROM 1 BY 1
+                   UNTIL WS-DETAIL-IDX > WS-EXPECTED-COUNT
+               READ INPUT-FILE
+                   AT END
+                       SET END-OF-INPUT TO TRUE
+               END-READ
+               IF END-OF-INPUT
+                   EXIT PERFORM
+               END-IF
+               IF WS-DETAIL-IDX <= WS-RESTART-RECORDS-READ
+                   CONTINUE
+               ELSE
+                   ADD 1 TO WS-RECORDS-READ
+                   PERFORM VALIDATE-AND-STORE-DETAIL
+                   IF FUNCTION MOD (WS-RECORDS-READ
+                       WS-CHECKPOINT-INTERVAL) = 0
+                       PERFORM WRITE-CHECKPOINT
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       VALIDATE-AND-STORE-DETAIL.
+           IF NOT IN-REC-IS-DETAIL
+               ADD 1 TO WS-REJECT-COUNT
+               INITIALIZE WS-REJECT-DETAIL-LINE
+               MOVE WS-RECORDS-READ TO REJ-SEQ-NUM
+               MOVE IN-DETAIL-RAW-TEXT TO REJ-RAW-TEXT
+               MOVE "INVALID RECORD TYPE" TO REJ-REASON
+               WRITE REJECT-LINE FROM WS-REJECT-DETAIL-LINE
+               ADD 1 TO WS-REJECT-LINES-WRITTEN
+           ELSE
+               IF IN-DETAIL-VALUE NUMERIC
+                   ADD 1 TO WS-VALID-COUNT
+                   ADD IN-DETAIL-VALUE TO TOTAL
+                   COMPUTE WS-SUM-OF-SQUARES = WS-SUM-OF-SQUARES
+                       + (IN-DETAIL-VALUE * IN-DETAIL-VALUE)
+                   IF WS-FIRST-VALUE
+                       MOVE IN-DETAIL-VALUE TO WS-MIN-VALUE
+                       MOVE IN-DETAIL-VALUE TO WS-MAX-VALUE
+                       MOVE "N" TO WS-FIRST-VALUE-SW
+                   ELSE
+                       IF IN-DETAIL-VALUE < WS-MIN-VALUE
+                           MOVE IN-DETAIL-VALUE TO WS-MIN-VALUE
+                       END-IF
+                       IF IN-DETAIL-VALUE > WS-MAX-VALUE
+                           MOVE IN-DETAIL-VALUE TO WS-MAX-VALUE
+                       END-IF
+                   END-IF
+                   IF WS-GROUP-COUNT > 0
+                     AND IN-DETAIL-GROUP-KEY NOT = WS-CURRENT-GROUP-KEY
+                       PERFORM WRITE-GROUP-SUBTOTAL-LINE
+                       MOVE 0 TO WS-GROUP-TOTAL
+                       MOVE 0 TO WS-GROUP-COUNT
+                   END-IF
+                   MOVE IN-DETAIL-GROUP-KEY TO WS-CURRENT-GROUP-KEY
+                   ADD 1 TO WS-GROUP-COUNT
+                   ADD IN-DETAIL-VALUE TO WS-GROUP-TOTAL
+                   PERFORM WRITE-DETAIL-LINE
+                   PERFORM WRITE-AUDIT-DETAIL
+               ELSE
+                   ADD 1 TO WS-REJECT-COUNT
+                   INITIALIZE WS-REJECT-DETAIL-LINE
+                   MOVE WS-RECORDS-READ TO REJ-SEQ-NUM
+                   MOVE IN-DETAIL-RAW-TEXT TO REJ-RAW-TEXT
+                   MOVE "NON-NUMERIC OR INVALID VALUE" TO REJ-REASON
+                   WRITE REJECT-LINE FROM WS-REJECT-DETAIL-LINE
+                   ADD 1 TO WS-REJECT-LINES-WRITTEN
+               END-IF
+           END-IF.
+
+       COMPUTE-AVERAGE.
+           IF WS-TRUNCATE-AVERAGE
+               COMPUTE AVERAGE = TOTAL / WS-VALID-COUNT
+           ELSE
+               COMPUTE AVERAGE ROUNDED = TOTAL / WS-VALID-COUNT
+           END-IF.
+
+       COMPUTE-STATISTICS.
+           COMPUTE WS-EXACT-AVERAGE = TOTAL / WS-VALID-COUNT.
+           COMPUTE WS-VARIANCE =
+               (WS-SUM-OF-SQUARES / WS-VALID-COUNT)
+               - (WS-EXACT-AVERAGE * WS-EXACT-AVERAGE).
+           IF WS-VARIANCE < 0
+               MOVE 0 TO WS-VARIANCE
+           END-IF.
+           COMPUTE WS-STD-DEV = FUNCTION SQRT (WS-VARIANCE).
+
+       WRITE-REPORT-HEADER.
+           MOVE WS-RUN-MONTH TO HDR-RUN-MONTH.
+           MOVE WS-RUN-DAY   TO HDR-RUN-DAY.
+           MOVE WS-RUN-YEAR  TO HDR-RUN-YEAR.
+
+           WRITE PRINT-LINE FROM WS-REPORT-HEADER-1.
+           ADD 1 TO WS-PRINT-LINES-WRITTEN.
+           MOVE SPACES TO PRINT-LINE.
+           WRITE PRINT-LINE.
+           ADD 1 TO WS-PRINT-LINES-WRITTEN.
+
+       WRITE-DETAIL-LINE.
+           INITIALIZE WS-DETAIL-LINE.
+           MOVE WS-VALID-COUNT TO DTL-SEQ-NUM.
+           MOVE IN-DETAIL-VALUE TO DTL-VALUE.
+           WRITE PRINT-LINE FROM WS-DETAIL-LINE.
+           ADD 1 TO WS-PRINT-LINES-WRITTEN.
+
+       WRITE-GROUP-SUBTOTAL-LINE.
+           INITIALIZE WS-GROUP-LINE.
+           MOVE WS-CURRENT-GROUP-KEY TO GRP-KEY.
+           MOVE WS-GROUP-COUNT TO GRP-COUNT.
+           IF WS-TRUNCATE-AVERAGE
+               COMPUTE WS-GROUP-AVERAGE =
+                   WS-GROUP-TOTAL / WS-GROUP-COUNT
+           ELSE
+               COMPUTE WS-GROUP-AVERAGE ROUNDED =
+                   WS-GROUP-TOTAL / WS-GROUP-COUNT
+           END-IF.
+           MOVE WS-GROUP-AVERAGE TO GRP-AVERAGE.
+           WRITE PRINT-LINE FROM WS-GROUP-LINE.
+           ADD 1 TO WS-PRINT-LINES-WRITTEN.
+
+       WRITE-REJECT-HEADER.
+           MOVE "REJECT LISTING" TO REJECT-LINE.
+           WRITE REJECT-LINE.
+           ADD 1 TO WS-REJECT-LINES-WRITTEN.
+           MOVE SPACES TO REJECT-LINE.
+           WRITE REJECT-LINE.
+           ADD 1 TO WS-REJECT-LINES-WRITTEN.
+
+       WRITE-REJECT-TOTAL.
+           INITIALIZE WS-REJECT-TOTAL-LINE.
+           MOVE WS-REJECT-COUNT TO REJ-TOT-COUNT.
+           WRITE REJECT-LINE FROM WS-REJECT-TOTAL-LINE.
+           ADD 1 TO WS-REJECT-LINES-WRITTEN.
+
+       WRITE-CONTROL-TOTAL.
+           INITIALIZE WS-TOTAL-LINE.
+           MOVE WS-VALID-COUNT TO TOT-COUNT.
+           MOVE TOTAL        TO TOT-SUM.
+           MOVE AVERAGE      TO TOT-AVERAGE.
+           WRITE PRINT-LINE FROM WS-TOTAL-LINE.
+           ADD 1 TO WS-PRINT-LINES-WRITTEN.
+
+       WRITE-STATISTICS-LINE.
+           INITIALIZE WS-STATS-LINE.
+           MOVE WS-MIN-VALUE TO STAT-MIN.
+           MOVE WS-MAX-VALUE TO STAT-MAX.
+           MOVE WS-STD-DEV   TO STAT-STD-DEV.
+           WRITE PRINT-LINE FROM WS-STATS-LINE.
+           ADD 1 TO WS-PRINT-LINES-WRITTEN.
 
-           COMPUTE SUM = NUM1 + NUM2 + NUM3.
-           COMPUTE AVERAGE = SUM / 3.
-           DISPLAY "HI".
+       TRUNCATE-PRINT-FILE.
+           OPEN INPUT PRINT-FILE.
+           OPEN OUTPUT PRINT-TRUNC-FILE.
+           IF NOT WS-PRINT-TRN-OK
+               DISPLAY "AVERAGE-CALCULATOR: UNABLE TO OPEN PRTFILE.TRN "
+                   "- STATUS " WS-PRINT-TRN-STATUS " - RUN TERMINATED"
+               STOP RUN
+           END-IF.
+           PERFORM VARYING WS-TRUNC-IDX FROM 1 BY 1
+                   UNTIL WS-TRUNC-IDX > WS-PRINT-LINES-WRITTEN
+               READ PRINT-FILE
+                   AT END
+                       EXIT PERFORM
+               END-READ
+               WRITE PRINT-TRUNC-LINE FROM PRINT-LINE
+           END-PERFORM.
+           CLOSE PRINT-FILE.
+           CLOSE PRINT-TRUNC-FILE.
+           CALL "CBL_DELETE_FILE" USING WS-PRTFILE-NAME
+               RETURNING WS-FILE-OP-RC
+           END-CALL.
+           IF WS-FILE-OP-RC NOT = 0
+               DISPLAY "AVERAGE-CALCULATOR: UNABLE TO DELETE PRTFILE "
+                   "FOR RESTART - RC " WS-FILE-OP-RC " - RUN TERMINATED"
+               STOP RUN
+           END-IF.
+           CALL "CBL_RENAME_FILE" USING WS-PRTFILE-TRN-NAME
+               WS-PRTFILE-NAME
+               RETURNING WS-FILE-OP-RC
+           END-CALL.
+           IF WS-FILE-OP-RC NOT = 0
+               DISPLAY "AVERAGE-CALCULATOR: UNABLE TO RENAME "
+                   "PRTFILE.TRN TO PRTFILE - RC " WS-FILE-OP-RC
+                   " - RUN TERMINATED"
+               STOP RUN
+           END-IF.
 
-           DISPLAY "The average of the three numbers is: " AVERAGE.
+       TRUNCATE-REJECT-FILE.
+           OPEN INPUT REJECT-FILE.
+           OPEN OUTPUT REJECT-TRUNC-FILE.
+           IF NOT WS-REJECT-TRN-OK
+               DISPLAY "AVERAGE-CALCULATOR: UNABLE TO OPEN REJFILE.TRN "
+                   "- STATUS " WS-REJECT-TRN-STATUS " - RUN TERMINATED"
+               STOP RUN
+           END-IF.
+           PERFORM VARYING WS-TRUNC-IDX FROM 1 BY 1
+                   UNTIL WS-TRUNC-IDX > WS-REJECT-LINES-WRITTEN
+               READ REJECT-FILE
+                   AT END
+                       EXIT PERFORM
+               END-READ
+               WRITE REJECT-TRUNC-LINE FROM REJECT-LINE
+           END-PERFORM.
+           CLOSE REJECT-FILE.
+           CLOSE REJECT-TRUNC-FILE.
+           CALL "CBL_DELETE_FILE" USING WS-REJFILE-NAME
+               RETURNING WS-FILE-OP-RC
+           END-CALL.
+           IF WS-FILE-OP-RC NOT = 0
+               DISPLAY "AVERAGE-CALCULATOR: UNABLE TO DELETE REJFILE "
+                   "FOR RESTART - RC " WS-FILE-OP-RC " - RUN TERMINATED"
+               STOP RUN
+           END-IF.
+           CALL "CBL_RENAME_FILE" USING WS-REJFILE-TRN-NAME
+               WS-REJFILE-NAME
+               RETURNING WS-FILE-OP-RC
+           END-CALL.
+           IF WS-FILE-OP-RC NOT = 0
+               DISPLAY "AVERAGE-CALCULATOR: UNABLE TO RENAME "
+                   "REJFILE.TRN TO REJFILE - RC " WS-FILE-OP-RC
+                   " - RUN TERMINATED"
+               STOP RUN
+           END-IF.
 
-           STOP RUN. 
+       TRUNCATE-AUDIT-FILE.
+           OPEN INPUT AUDIT-FILE.
+           OPEN OUTPUT AUDIT-TRUNC-FILE.
+           IF NOT WS-AUDIT-TRN-OK
+               DISPLAY "AVERAGE-CALCULATOR: UNABLE TO OPEN AUDFILE.TRN "
+                   "- STATUS " WS-AUDIT-TRN-STATUS " - RUN TERMINATED"
+               STOP RUN
+           END-IF.
+           PERFORM VARYING WS-TRUNC-IDX FROM 1 BY 1
+                   UNTIL WS-TRUNC-IDX > WS-AUDIT-LINES-WRITTEN
+               READ AUDIT-FILE
+                   AT END
+                       EXIT PERFORM
+               END-READ
+               WRITE AUDIT-TRUNC-RECORD FROM AUDIT-RECORD
+           END-PERFORM.
+           CLOSE AUDIT-FILE.
+           CLOSE AUDIT-TRUNC-FILE.
+           CALL "CBL_DELETE_FILE" USING WS-AUDFILE-NAME
+               RETURNING WS-FILE-OP-RC
+           END-CALL.
+           IF WS-FILE-OP-RC NOT = 0
+               DISPLAY "AVERAGE-CALCULATOR: UNABLE TO DELETE AUDFILE "
+                   "FOR RESTART - RC " WS-FILE-OP-RC " - RUN TERMINATED"
+               STOP RUN
+           END-IF.
+           CALL "CBL_RENAME_FILE" USING WS-AUDFILE-TRN-NAME
+               WS-AUDFILE-NAME
+               RETURNING WS-FILE-OP-RC
+           END-CALL.
+           IF WS-FILE-OP-RC NOT = 0
+               DISPLAY "AVERAGE-CALCULATOR: UNABLE TO RENAME "
+                   "AUDFILE.TRN TO AUDFILE - RC " WS-FILE-OP-RC
+                   " - RUN TERMINATED"
+               STOP RUN
+           END-IF.
